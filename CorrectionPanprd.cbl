@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CORRECTION-PANPRD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Fichier de ressaisie : lignes PANPRD corrigées par un
+      *    opérateur, au même format que PANPRD, pour réinjection
+      *    dans le prochain rapprochement PANIER / PANPRD :
+           SELECT Panprd-Corrections ASSIGN TO
+               "C:/Users/HP/Downloads/PANPRD_CORR.txt"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Cor
+                .
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD Panprd-Corrections.
+       01 ENR-PANPRD-COR.
+           05 ENR-PANPRD-COR-CLE-PAN                      PIC X(15).
+           05 ENR-PANPRD-COR-PRD                          PIC X(07).
+           05 ENR-PANPRD-COR-PRIX                         PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+
+      * Variable File status
+
+       01 L-Fst-Cor                                         PIC 99.
+
+      * Saisies opérateur : la ligne PANPRD rejetée (produit et prix,
+      * inchangés) et la clé de panier corrigée qui la remplace
+
+       01 WS-SAISIE-PRD                                    PIC X(07).
+       01 WS-SAISIE-PRIX                                   PIC 9(05).
+       01 WS-SAISIE-CLE-PAN                                PIC X(15).
+       01 WS-CLE-FIN-SAISIE                                PIC X(15)
+                                                      VALUE 'FIN'.
+
+      * Booléen de pilotage de la saisie
+
+       01 WS-FIN-SAISIE                                    PIC 9.
+           88 WS-FIN-SAISIE-OUI                            VALUE 1.
+           88 WS-FIN-SAISIE-NON                             VALUE 0.
+
+      * Compteur des corrections ressaisies
+
+       01 CPT-CORR                                         PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION             THRU FIN-INITIALISATION
+
+           PERFORM Traitement                 THRU FIN-Traitement
+
+           PERFORM FIN                        THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+           DISPLAY '***************************************************'
+           DISPLAY '***   RESSAISIE DE LIGNES PANPRD REJETEES      ***'
+           DISPLAY '***************************************************'
+
+           INITIALIZE WS-SAISIE-PRD  WS-SAISIE-PRIX  WS-SAISIE-CLE-PAN
+                      L-Fst-Cor
+                      CPT-CORR
+
+           SET WS-FIN-SAISIE-NON        TO TRUE
+
+      * On complète le fichier de corrections existant, ou on le crée
+      * s'il s'agit de la toute première correction du jour (EXTEND
+      * sur un fichier qui n'existe pas encore renvoie le status 35) :
+
+           OPEN EXTEND  Panprd-Corrections
+           IF L-Fst-Cor = 35
+               OPEN OUTPUT Panprd-Corrections
+           END-IF
+           .
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ************
+       Traitement.
+      ************
+           PERFORM UNTIL WS-FIN-SAISIE-OUI
+                   PERFORM Saisir-Une-Correction THRU
+                                               FIN-Saisir-Une-Correction
+           END-PERFORM
+           .
+      ****************
+       FIN-Traitement. EXIT.
+      ****************
+
+      *-----------------------------------------------------------------
+      ***************************
+       Saisir-Une-Correction.
+      ***************************
+           DISPLAY ' '
+           DISPLAY "Produit de la ligne PANPRD rejetee (ou 'FIN' pour "
+                                                         "terminer) :"
+           ACCEPT WS-SAISIE-PRD FROM CONSOLE
+
+           IF WS-SAISIE-PRD = WS-CLE-FIN-SAISIE
+               SET WS-FIN-SAISIE-OUI TO TRUE
+           ELSE
+               DISPLAY "Prix de la ligne rejetee :"
+               ACCEPT WS-SAISIE-PRIX FROM CONSOLE
+
+               DISPLAY "Cle de panier corrigee (CLE-PAN a utiliser) :"
+               ACCEPT WS-SAISIE-CLE-PAN FROM CONSOLE
+
+               PERFORM ECR-CORRECTION THRU FIN-ECR-CORRECTION
+           END-IF
+           .
+      ***************************
+       FIN-Saisir-Une-Correction. EXIT.
+      ***************************
+
+      *-----------------------------------------------------------------
+      *****************
+       ECR-CORRECTION.
+      *****************
+           MOVE WS-SAISIE-CLE-PAN      TO ENR-PANPRD-COR-CLE-PAN
+           MOVE WS-SAISIE-PRD          TO ENR-PANPRD-COR-PRD
+           MOVE WS-SAISIE-PRIX         TO ENR-PANPRD-COR-PRIX
+
+           WRITE ENR-PANPRD-COR
+           IF L-Fst-Cor NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier corrections =' L-Fst-Cor
+           ELSE
+               ADD 1 TO CPT-CORR
+           END-IF
+           .
+      *********************
+       FIN-ECR-CORRECTION. EXIT.
+      *********************
+
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           CLOSE Panprd-Corrections
+
+           DISPLAY "Nombre de lignes corrigees ressaisies : " CPT-CORR
+           DISPLAY 'Fin de ressaisie'
+           .
+      **********
+       FIN-FIN.  EXIT.
+      **********
+       END PROGRAM CORRECTION-PANPRD.
+      *-----------------------------------------------------------------
