@@ -0,0 +1,279 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RAPPORT-PANIER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Fichier de sortie du traitement paniers (lu en entrée ici) :
+      *    nom qualifié par la date du run, même principe que le
+      *    traitement paniers qui l'a produit :
+           SELECT Sor-Panier ASSIGN DYNAMIC
+               WS-NOM-SOR-PANIER
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Sor
+                .
+      *    Fichier des paramètres de livraison (frais du jour) :
+           SELECT Param-Livraison ASSIGN TO
+               "C:/Users/HP/Downloads/ParamLivraison.txt"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Par
+                .
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD Sor-Panier.
+       01 ENR-Sor-Panier.
+           05 ENR-Sor-Panier-CLE-PAN                      PIC X(15).
+           05 ENR-Sor-Panier-NBR-PRD                      PIC 9(02).
+           05 ENR-Sor-Panier-HT                           PIC 9(06)V99.
+           05 ENR-Sor-Panier-TVA                          PIC 9(05)V99.
+           05 ENR-Sor-Panier-TOT                          PIC 9(06)V99.
+           05 ENR-Sor-Panier-LIV                          PIC X(1).
+
+       FD Param-Livraison.
+       01 ENR-PARAM.
+           05 ENR-PARAM-SEUIL                             PIC 9(05).
+           05 ENR-PARAM-FRAIS                             PIC 9(03)V99.
+           05 ENR-PARAM-TAUX-TVA                          PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+
+      * Variables File status
+
+       01 L-Fst-Sor                                        PIC 99.
+       01 L-Fst-Par                                        PIC 99.
+
+      * Date du run, pour reconstruire le nom daté du fichier de
+      * sortie paniers produit par le traitement paniers du jour :
+
+       01 WS-DATE-TRAITEMENT                               PIC 9(08).
+       01 WS-DATE-TRAITEMENT-X                             PIC X(08).
+       01 WS-NOM-SOR-PANIER                                PIC X(60).
+
+      * Structure fichier en entrée
+
+       01 WS-ENR-Sor-Panier.
+           05 WS-Sor-Panier-CLE-PAN                        PIC X(15).
+           05 WS-Sor-Panier-NBR-PRD                        PIC 9(02).
+           05 WS-Sor-Panier-HT                             PIC 9(06)V99.
+           05 WS-Sor-Panier-TVA                            PIC 9(05)V99.
+           05 WS-Sor-Panier-TOT                            PIC 9(06)V99.
+           05 WS-Sor-Panier-LIV                            PIC X(1).
+
+       01 WS-PARAM-FRAIS                                   PIC 9(03)V99.
+
+      * Booléen pour tester la fin de lecture :
+
+       01 Lec-Fic-Sor-Fin                                  PIC 9.
+           88 Lec-Fic-Sor-Fin-Oui                          VALUE 1.
+           88 Lec-Fic-Sor-Fin-Non                          VALUE 0.
+
+      * Compteurs par code de livraison
+
+       01 CPT-TOTAL                                        PIC 9(10).
+       01 CPT-G                                            PIC 9(10).
+       01 CPT-P                                             PIC 9(10).
+       01 CPT-A                                             PIC 9(10).
+       01 CPT-Z                                             PIC 9(10).
+
+      * Sommes ENR-Sor-Panier-TOT par code de livraison
+
+       01 SOM-G                                            PIC 9(10)V99.
+       01 SOM-P                                            PIC 9(10)V99.
+       01 SOM-A                                            PIC 9(10)V99.
+       01 SOM-Z                                            PIC 9(10)V99.
+
+      * Pourcentages par code de livraison
+
+       01 PCT-G                                            PIC 9(03)V99.
+       01 PCT-P                                            PIC 9(03)V99.
+       01 PCT-A                                            PIC 9(03)V99.
+       01 PCT-Z                                            PIC 9(03)V99.
+
+      * Total des frais de livraison encaissés sur les paniers 'P'
+
+       01 TOT-FRAIS-P                                      PIC 9(10)V99.
+
+       PROCEDURE DIVISION.
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION             THRU FIN-INITIALISATION
+
+           PERFORM Traitement                 THRU FIN-Traitement
+
+           PERFORM FIN                        THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+           DISPLAY '***************************************************'
+           DISPLAY '***     RAPPORT JOURNALIER DES PANIERS        ***'
+           DISPLAY '***************************************************'
+
+           INITIALIZE CPT-TOTAL  CPT-G  CPT-P  CPT-A  CPT-Z
+                      SOM-G  SOM-P  SOM-A  SOM-Z
+                      TOT-FRAIS-P
+                      L-Fst-Sor  L-Fst-Par
+                      WS-ENR-Sor-Panier
+                      WS-PARAM-FRAIS
+
+           SET Lec-Fic-Sor-Fin-Non      TO TRUE
+
+      * Date du run, pour retrouver le fichier paniers daté produit
+      * par le traitement paniers de ce jour :
+
+           ACCEPT WS-DATE-TRAITEMENT    FROM DATE YYYYMMDD
+           MOVE WS-DATE-TRAITEMENT      TO WS-DATE-TRAITEMENT-X
+
+           MOVE SPACES                  TO WS-NOM-SOR-PANIER
+           STRING "C:/Users/HP/Downloads/SortiePanier_"
+                  WS-DATE-TRAITEMENT-X
+                  ".txt"
+                  DELIMITED BY SIZE     INTO WS-NOM-SOR-PANIER
+
+      * Lecture des frais de livraison du jour (pour le total 'P').
+      * Ce paramètre pilote le total des frais encaissés du rapport :
+      * si le fichier est absent ou illisible, on arrête le traitement
+      * au lieu de publier un total calculé sur un frais non lu.
+
+           OPEN INPUT   Param-Livraison
+           READ Param-Livraison
+               AT END
+                   DISPLAY "Erreur lecture fichier parametres : absent"
+                   MOVE 16              TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           IF L-Fst-Par NOT = ZERO
+               DISPLAY "Erreur lecture fichier parametres, status = "
+                                                               L-Fst-Par
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ENR-PARAM-FRAIS         TO WS-PARAM-FRAIS
+           CLOSE Param-Livraison
+
+      * Ouverture et première lecture du fichier des paniers traités
+
+           OPEN INPUT   Sor-Panier
+
+           PERFORM LECTURE-SOR-PANIER   THRU FIN-LECTURE-SOR-PANIER
+           .
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ************
+       Traitement.
+      ************
+           PERFORM UNTIL Lec-Fic-Sor-Fin-Oui
+                   PERFORM Cumul-Panier THRU FIN-Cumul-Panier
+           END-PERFORM
+           .
+      ****************
+       FIN-Traitement. EXIT.
+      ****************
+
+      *-----------------------------------------------------------------
+      *********************
+       LECTURE-SOR-PANIER.
+      *********************
+           READ Sor-Panier
+           AT END
+               SET Lec-Fic-Sor-Fin-Oui    TO TRUE
+           NOT AT END
+               IF L-Fst-Sor NOT = ZERO
+                   DISPLAY 'Erreur lecture fichier paniers =' L-Fst-Sor
+               END-IF
+               MOVE ENR-Sor-Panier        TO WS-ENR-Sor-Panier
+               ADD 1                      TO CPT-TOTAL
+           END-READ
+           .
+      *************************
+       FIN-LECTURE-SOR-PANIER. EXIT.
+      *************************
+
+      *--------------------------------------------------------------
+      **************
+       Cumul-Panier.
+      **************
+           EVALUATE TRUE
+               WHEN WS-Sor-Panier-LIV = 'G'
+                   ADD 1                  TO CPT-G
+                   ADD WS-Sor-Panier-TOT  TO SOM-G
+               WHEN WS-Sor-Panier-LIV = 'P'
+                   ADD 1                  TO CPT-P
+                   ADD WS-Sor-Panier-TOT  TO SOM-P
+               WHEN WS-Sor-Panier-LIV = 'A'
+                   ADD 1                  TO CPT-A
+                   ADD WS-Sor-Panier-TOT  TO SOM-A
+               WHEN WS-Sor-Panier-LIV = 'Z'
+                   ADD 1                  TO CPT-Z
+                   ADD WS-Sor-Panier-TOT  TO SOM-Z
+           END-EVALUATE
+
+           PERFORM LECTURE-SOR-PANIER     THRU FIN-LECTURE-SOR-PANIER
+           .
+      ******************
+       FIN-Cumul-Panier. EXIT.
+      ******************
+
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           CLOSE Sor-Panier
+
+           IF CPT-TOTAL NOT = ZERO
+               COMPUTE PCT-G ROUNDED = (CPT-G * 100) / CPT-TOTAL
+               COMPUTE PCT-P ROUNDED = (CPT-P * 100) / CPT-TOTAL
+               COMPUTE PCT-A ROUNDED = (CPT-A * 100) / CPT-TOTAL
+               COMPUTE PCT-Z ROUNDED = (CPT-Z * 100) / CPT-TOTAL
+           END-IF
+
+           COMPUTE TOT-FRAIS-P = CPT-P * WS-PARAM-FRAIS
+
+           DISPLAY '***************************************************'
+           DISPLAY '***     RAPPORT JOURNALIER DES PANIERS        ***'
+           DISPLAY '***************************************************'
+           DISPLAY 'Nombre total de paniers traites  : ' CPT-TOTAL
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'Code G (livraison gratuite)'
+           DISPLAY '    Nombre de paniers : ' CPT-G
+           DISPLAY '    Pourcentage       : ' PCT-G '  %'
+           DISPLAY '    Total ENR-TOT     : ' SOM-G
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'Code P (livraison payante)'
+           DISPLAY '    Nombre de paniers : ' CPT-P
+           DISPLAY '    Pourcentage       : ' PCT-P '  %'
+           DISPLAY '    Total ENR-TOT     : ' SOM-P
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'Code A (panier vide)'
+           DISPLAY '    Nombre de paniers : ' CPT-A
+           DISPLAY '    Pourcentage       : ' PCT-A '  %'
+           DISPLAY '    Total ENR-TOT     : ' SOM-A
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'Code Z (panier a total nul, articles gratuits)'
+           DISPLAY '    Nombre de paniers : ' CPT-Z
+           DISPLAY '    Pourcentage       : ' PCT-Z '  %'
+           DISPLAY '    Total ENR-TOT     : ' SOM-Z
+           DISPLAY '---------------------------------------------------'
+           DISPLAY 'Total des frais de livraison encaisses (code P) : '
+                                                           TOT-FRAIS-P
+           DISPLAY '***************************************************'
+           .
+      **********
+       FIN-FIN.  EXIT.
+      **********
+       END PROGRAM RAPPORT-PANIER.
+      *-----------------------------------------------------------------
