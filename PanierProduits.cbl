@@ -18,20 +18,35 @@
                 ORGANIZATION       IS LINE SEQUENTIAL
                 FILE STATUS        IS L-Fst-In2
                 .
-      *    Fichier de sortie :
-           SELECT Sor-Panier ASSIGN TO
-               "C:/Users/HP/Downloads/SortiePanier.txt"
+      *    Fichier de sortie, nom qualifié par la date du run pour
+      *    conserver un historique au lieu d'écraser la veille :
+           SELECT Sor-Panier ASSIGN DYNAMIC
+               WS-NOM-SOR-PANIER
                 ORGANIZATION       IS LINE SEQUENTIAL
                 FILE STATUS        IS L-Fst-Out
            .
 
-      *    Fichier de sortie :
-           SELECT Erreur-Paniers ASSIGN TO
-               "C:/Users/HP/Downloads/SortieErreur.txt"
+      *    Fichier de sortie des erreurs, même principe de nom daté :
+           SELECT Erreur-Paniers ASSIGN DYNAMIC
+               WS-NOM-ERR-PANIER
                 ORGANIZATION       IS LINE SEQUENTIAL
                 FILE STATUS        IS L-Fst-Err
            .
 
+      *    Fichier des totaux de contrôle (piste d'audit fin de mois) :
+           SELECT Controle-Totaux ASSIGN TO
+               "C:/Users/HP/Downloads/ControleTotaux.txt"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Ctl
+           .
+
+      *    Fichier des paramètres de livraison (seuil et frais) :
+           SELECT Param-Livraison ASSIGN TO
+               "C:/Users/HP/Downloads/ParamLivraison.txt"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-Par
+           .
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -49,20 +64,62 @@
        01 ENR-Sor-Panier.
            05 ENR-Sor-Panier-CLE-PAN                      PIC X(15).
            05 ENR-Sor-Panier-NBR-PRD                      PIC 9(02).
-           05 ENR-Sor-Panier-TOT                          PIC 9(06).
+           05 ENR-Sor-Panier-HT                           PIC 9(06)V99.
+           05 ENR-Sor-Panier-TVA                          PIC 9(05)V99.
+           05 ENR-Sor-Panier-TOT                          PIC 9(06)V99.
            05 ENR-Sor-Panier-LIV                          PIC X(1).
 
        FD Erreur-Paniers.
-       01 ENR-ERREUR                                      PIC X(27).
+       01 ENR-ERREUR.
+           05 ENR-ERREUR-TYPE                             PIC X(01).
+           05 ENR-ERREUR-DETAIL                           PIC X(27).
+
+       FD Controle-Totaux.
+       01 ENR-CONTROLE.
+           05 ENR-CONTROLE-DATE                           PIC 9(08).
+           05 ENR-CONTROLE-CPT-PANIER                     PIC 9(10).
+           05 ENR-CONTROLE-CPT-PANPRD                     PIC 9(10).
+           05 ENR-CONTROLE-CPT-SORT                       PIC 9(10).
+           05 ENR-CONTROLE-CPT-ERR                        PIC 9(10).
+
+       FD Param-Livraison.
+       01 ENR-PARAM.
+           05 ENR-PARAM-SEUIL                             PIC 9(05).
+           05 ENR-PARAM-FRAIS                             PIC 9(03)V99.
+           05 ENR-PARAM-TAUX-TVA                          PIC 9(02)V99.
 
        WORKING-STORAGE SECTION.
 
       * Variables File status
 
-       01 L-Fst-In1                                        PIC 9.
-       01 L-Fst-In2                                        PIC 9.
-       01 L-Fst-Out                                        PIC 9.
-       01 L-Fst-Err                                        PIC 9.
+       01 L-Fst-In1                                        PIC 99.
+       01 L-Fst-In2                                        PIC 99.
+       01 L-Fst-Out                                        PIC 99.
+       01 L-Fst-Err                                        PIC 99.
+       01 L-Fst-Ctl                                        PIC 99.
+       01 L-Fst-Par                                        PIC 99.
+
+      * Date de traitement du run (pour la piste d'audit et pour
+      * dater les fichiers de sortie archivés) :
+
+       01 WS-DATE-TRAITEMENT                               PIC 9(08).
+       01 WS-DATE-TRAITEMENT-X                             PIC X(08).
+
+      * Noms datés des fichiers de sortie, construits en INITIALISATION
+
+       01 WS-NOM-SOR-PANIER                                PIC X(60).
+       01 WS-NOM-ERR-PANIER                                PIC X(60).
+
+      * Paramètres de livraison lus une fois au démarrage du run :
+
+       01 WS-PARAM-SEUIL                                   PIC 9(05).
+       01 WS-PARAM-FRAIS                                   PIC 9(03)V99.
+       01 WS-PARAM-TAUX-TVA                                PIC 9(02)V99.
+
+      * Montants HT et TVA du panier en cours de traitement :
+
+       01 WS-MONTANT-HT                                    PIC 9(06)V99.
+       01 WS-MONTANT-TVA                                   PIC 9(05)V99.
 
       * Structures fichiers en entrée
        01 WS-ENR-PANIER.
@@ -83,6 +140,13 @@
            88 Lec-Fic-PANPRD-Fin-Oui                       VALUE 1.
            88 Lec-Fic-PANPRD-Fin-Non                       VALUE 0.
 
+      * Type d'anomalie en cours d'écriture vers Erreur-Paniers :
+
+       01 WS-TYPE-ERREUR                                   PIC X(01).
+           88 WS-TYPE-ERREUR-ORPHELIN                      VALUE 'O'.
+           88 WS-TYPE-ERREUR-PRIX                          VALUE 'X'.
+           88 WS-TYPE-ERREUR-DOUBLON                       VALUE 'D'.
+
       * Compteurs
 
        01 CPT-PANIER                                       PIC 9(10).
@@ -90,11 +154,35 @@
        01 CPT-SORT                                         PIC 9(10).
        01 CPT-ERR                                          PIC 9(10).
 
+      * CPT-ERR ci-dessus cumule toutes les anomalies (orphelines,
+      * prix a zero, doublons) pour le DISPLAY de fin de traitement.
+      * CPT-ERR-ORPHELIN ne compte que les lignes PANPRD orphelines
+      * (aucun panier PANIER ne les rapproche) : chaque panier lu dans
+      * PANIER est de toute façon toujours écrit une fois dans
+      * Sor-Panier (CPT-PANIER = CPT-SORT en permanence, qu'il porte ou
+      * non une anomalie 'Z'/'D' comptée à part dans CPT-ERR), donc
+      * CPT-ERR-ORPHELIN ne se réconcilie pas avec CPT-PANIER/CPT-SORT
+      * mais avec CPT-PANPRD : il représente la part des lignes PANPRD
+      * lues qui n'ont jamais été rapprochées d'un panier.
+       01 CPT-ERR-ORPHELIN                                 PIC 9(10).
+
       * Variables pour le traitement :
 
        01 Total                                            PIC 9(5)V99.
        01 NBR-PRD                                          PIC 9(3).
 
+      * Produits déjà rencontrés dans le panier en cours, pour la
+      * détection des doublons de produit à l'intérieur d'un panier :
+
+       01 WS-TAB-PRD.
+           05 WS-TAB-PRD-ITEM         OCCURS 99 TIMES       PIC X(07).
+
+       01 WS-IDX-PRD                                       PIC 9(03).
+
+       01 WS-PRD-TROUVE                                    PIC 9.
+           88 WS-PRD-TROUVE-OUI                            VALUE 1.
+           88 WS-PRD-TROUVE-NON                            VALUE 0.
+
 
        PROCEDURE DIVISION.
 
@@ -122,23 +210,73 @@
       * Initialisation des dfférentes variables et des différents
       * booléens
 
-           INITIALISE Total
+           INITIALIZE Total
                       NBR-PRD
+                      WS-TAB-PRD
                       CPT-PANIER
                       CPT-PANPRD
                       CPT-SORT
                       CPT-ERR
+                      CPT-ERR-ORPHELIN
                       WS-ENR-PANIER
                       WS-ENR-PANPRD
+                      WS-TYPE-ERREUR
                       L-Fst-In1
                       L-Fst-In2
                       L-Fst-Out
                       L-Fst-Err
+                      L-Fst-Ctl
+                      L-Fst-Par
+                      WS-PARAM-SEUIL
+                      WS-PARAM-FRAIS
+                      WS-PARAM-TAUX-TVA
+                      WS-MONTANT-HT
+                      WS-MONTANT-TVA
 
 
            SET Lec-Fic-PANIER-Fin-Non    TO TRUE
            SET Lec-Fic-PANPRD-Fin-Non    TO TRUE
 
+      * Date du run, utilisée pour la piste d'audit des totaux
+
+           ACCEPT WS-DATE-TRAITEMENT     FROM DATE YYYYMMDD
+           MOVE WS-DATE-TRAITEMENT       TO WS-DATE-TRAITEMENT-X
+
+      * Construction des noms datés des fichiers de sortie du run
+
+           MOVE SPACES                   TO WS-NOM-SOR-PANIER
+                                             WS-NOM-ERR-PANIER
+           STRING "C:/Users/HP/Downloads/SortiePanier_"
+                  WS-DATE-TRAITEMENT-X
+                  ".txt"
+                  DELIMITED BY SIZE      INTO WS-NOM-SOR-PANIER
+           STRING "C:/Users/HP/Downloads/SortieErreur_"
+                  WS-DATE-TRAITEMENT-X
+                  ".txt"
+                  DELIMITED BY SIZE      INTO WS-NOM-ERR-PANIER
+
+      * Lecture des paramètres de livraison du jour (seuil, frais, TVA).
+      * Ces paramètres pilotent la classification de tous les paniers
+      * du run : si le fichier est absent ou illisible, on arrête le
+      * traitement au lieu de continuer avec des valeurs non lues.
+
+           OPEN INPUT   Param-Livraison
+           READ Param-Livraison
+               AT END
+                   DISPLAY "Erreur lecture fichier parametres : absent"
+                   MOVE 16              TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           IF L-Fst-Par NOT = ZERO
+               DISPLAY "Erreur lecture fichier parametres, status = "
+                                                               L-Fst-Par
+               MOVE 16                  TO RETURN-CODE
+               STOP RUN
+           END-IF
+           MOVE ENR-PARAM-SEUIL          TO WS-PARAM-SEUIL
+           MOVE ENR-PARAM-FRAIS          TO WS-PARAM-FRAIS
+           MOVE ENR-PARAM-TAUX-TVA       TO WS-PARAM-TAUX-TVA
+           CLOSE Param-Livraison
 
       * Ouverture des fichiers
 
@@ -147,6 +285,15 @@
            OPEN OUTPUT  Sor-Panier
            OPEN OUTPUT  Erreur-Paniers
 
+      * Piste d'audit cumulative : on complète le fichier existant, ou
+      * on le crée s'il s'agit du tout premier run (EXTEND sur un
+      * fichier qui n'existe pas encore renvoie le status 35).
+
+           OPEN EXTEND  Controle-Totaux
+           IF L-Fst-Ctl = 35
+               OPEN OUTPUT Controle-Totaux
+           END-IF
+
       * Première lecture des deux fichiers
 
            PERFORM LECTURE-FICHIER-1    THRU FIN-LECTURE-FICHIER-1
@@ -240,8 +387,36 @@
       *********************
        Traitement-produits.
       *********************
-           ADD WS-ENR-PANPRD-PRIX    TO Total
-           ADD 1                     TO NBR-PRD
+           PERFORM VERIF-DOUBLON      THRU FIN-VERIF-DOUBLON
+
+           IF WS-PRD-TROUVE-OUI
+      *        Produit déjà vu sous ce CLE-PAN : doublon d'extraction,
+      *        signalé et exclu du total au lieu d'être cumulé.
+               SET WS-TYPE-ERREUR-DOUBLON TO TRUE
+               PERFORM ECR-FICHIER-ERR    THRU FIN-ECR-FICHIER-ERR
+           ELSE
+               IF WS-ENR-PANPRD-PRIX = ZERO
+      *            Prix à zéro sur un panier valide : signalé pour
+      *            revue (anomalie probable de saisie amont) mais la
+      *            ligne reste comptée normalement dans le panier.
+                   SET WS-TYPE-ERREUR-PRIX   TO TRUE
+                   PERFORM ECR-FICHIER-ERR   THRU FIN-ECR-FICHIER-ERR
+               END-IF
+
+               ADD WS-ENR-PANPRD-PRIX    TO Total
+               IF NBR-PRD < 99
+                   ADD 1                  TO NBR-PRD
+                   MOVE WS-ENR-PANPRD-PRD TO WS-TAB-PRD-ITEM (NBR-PRD)
+               ELSE
+      *            Table des produits du panier pleine (99 lignes) :
+      *            la détection de doublon n'est plus possible au-delà,
+      *            mais on ne déborde pas de la table.
+                   DISPLAY "Panier " WS-ENR-PANPRD-CLE-PAN
+                           " : plus de 99 produits, doublons au-dela"
+                           " non detectes"
+               END-IF
+           END-IF
+
            PERFORM LECTURE-FICHIER-2 THRU FIN-LECTURE-FICHIER-2
            MOVE ENR-PANPRD           TO WS-ENR-PANPRD
            IF Lec-Fic-PANPRD-Fin-Oui
@@ -253,23 +428,55 @@
        FIN-Traitement-produits. EXIT.
       *************************
 
+      *****************
+       VERIF-DOUBLON.
+      *****************
+           SET WS-PRD-TROUVE-NON TO TRUE
+           MOVE 1                TO WS-IDX-PRD
+           PERFORM UNTIL WS-IDX-PRD > NBR-PRD OR WS-PRD-TROUVE-OUI
+               IF WS-TAB-PRD-ITEM (WS-IDX-PRD) = WS-ENR-PANPRD-PRD
+                   SET WS-PRD-TROUVE-OUI TO TRUE
+               END-IF
+               ADD 1 TO WS-IDX-PRD
+           END-PERFORM
+           .
+      *********************
+       FIN-VERIF-DOUBLON. EXIT.
+      *********************
+
       *******************
        Traitement-panier.
       *******************
            DISPLAY WS-ENR-PANIER-CLE-PAN " , " WS-ENR-PANPRD-CLE-PAN
            EVALUATE TRUE
-               WHEN Total >= 100
+               WHEN Total >= WS-PARAM-SEUIL
                    MOVE 'G'           TO ENR-Sor-Panier-LIV
-               WHEN Total =           ZERO
+               WHEN Total =           ZERO AND NBR-PRD = ZERO
+      *            Panier jamais rapproché d'une seule ligne PANPRD :
+      *            panier vide, candidat à une relance annulation.
                    MOVE 'A'           TO ENR-Sor-Panier-LIV
-               WHEN Total >           ZERO AND Total < 100
+               WHEN Total =           ZERO AND NBR-PRD >     ZERO
+      *            Panier rapproché mais total nul (articles gratuits
+      *            ou promotionnels) : panier à préparer normalement.
+                   MOVE 'Z'           TO ENR-Sor-Panier-LIV
+               WHEN Total >           ZERO AND Total < WS-PARAM-SEUIL
                    MOVE 'P'           TO ENR-Sor-Panier-LIV
-                   ADD 14.55          TO Total
+                   ADD WS-PARAM-FRAIS TO Total
 
            END-EVALUATE
 
-           MOVE Total                 TO ENR-Sor-Panier-TOT
+      * Ventilation HT / TVA / TTC du panier (TTC = ENR-Sor-Panier-TOT)
+
+           MOVE Total                       TO WS-MONTANT-HT
+           COMPUTE WS-MONTANT-TVA ROUNDED =
+                   WS-MONTANT-HT * WS-PARAM-TAUX-TVA / 100
+
+           MOVE WS-MONTANT-HT               TO ENR-Sor-Panier-HT
+           MOVE WS-MONTANT-TVA              TO ENR-Sor-Panier-TVA
+           ADD  WS-MONTANT-HT  WS-MONTANT-TVA
+                                        GIVING ENR-Sor-Panier-TOT
            MOVE WS-ENR-PANIER-CLE-PAN TO ENR-Sor-Panier-CLE-PAN
+           MOVE NBR-PRD               TO ENR-Sor-Panier-NBR-PRD
            IF Lec-Fic-PANIER-Fin-Non
                WRITE ENR-Sor-Panier
                IF L-Fst-Out NOT ZERO
@@ -278,12 +485,14 @@
                ADD 1 TO CPT-SORT
            END-IF
 
-           INITIALISE Total
+           INITIALIZE Total
                        NBR-PRD
+                       WS-TAB-PRD
 
 
 
            IF Lec-Fic-PANIER-Fin-Oui
+               SET WS-TYPE-ERREUR-ORPHELIN TO TRUE
                PERFORM ECR-FICHIER-ERR   THRU FIN-ECR-FICHIER-ERR
                PERFORM LECTURE-FICHIER-2 THRU FIN-LECTURE-FICHIER-2
                MOVE ENR-PANPRD           TO WS-ENR-PANPRD
@@ -303,6 +512,7 @@
        Traitement-Erreur.
       *******************
            IF Lec-Fic-PANPRD-Fin-Non
+               SET WS-TYPE-ERREUR-ORPHELIN TO TRUE
                PERFORM ECR-FICHIER-ERR THRU FIN-ECR-FICHIER-ERR
            END-IF
            PERFORM LECTURE-FICHIER-2 THRU FIN-LECTURE-FICHIER-2
@@ -318,12 +528,16 @@
       *****************
        ECR-FICHIER-ERR.
       *****************
-           MOVE WS-ENR-PANPRD TO ENR-ERREUR
+           MOVE WS-TYPE-ERREUR TO ENR-ERREUR-TYPE
+           MOVE WS-ENR-PANPRD  TO ENR-ERREUR-DETAIL
            WRITE ENR-ERREUR
            IF L-Fst-Err NOT ZERO
                DISPLAY "Erreur ecriture fichier erreur = " L-Fst-Err
            END-IF
            ADD 1              TO CPT-ERR
+           IF WS-TYPE-ERREUR-ORPHELIN
+               ADD 1          TO CPT-ERR-ORPHELIN
+           END-IF
            .
       *********************
        FIN-ECR-FICHIER-ERR. EXIT.
@@ -333,12 +547,31 @@
        FIN.
       ******
 
+      * Ecriture de l'enregistrement de contrôle pour la piste d'audit.
+      * ENR-CONTROLE-CPT-PANIER et ENR-CONTROLE-CPT-SORT se
+      * réconcilient toujours à l'égalité (chaque panier lu est écrit
+      * une fois dans Sor-Panier, qu'il porte ou non une anomalie de
+      * ligne). ENR-CONTROLE-CPT-ERR (lignes PANPRD orphelines) se
+      * réconcilie de son côté avec ENR-CONTROLE-CPT-PANPRD : c'est la
+      * part des lignes PANPRD lues qui n'a jamais rejoint un panier.
+
+           MOVE WS-DATE-TRAITEMENT      TO ENR-CONTROLE-DATE
+           MOVE CPT-PANIER              TO ENR-CONTROLE-CPT-PANIER
+           MOVE CPT-PANPRD              TO ENR-CONTROLE-CPT-PANPRD
+           MOVE CPT-SORT                TO ENR-CONTROLE-CPT-SORT
+           MOVE CPT-ERR-ORPHELIN        TO ENR-CONTROLE-CPT-ERR
+           WRITE ENR-CONTROLE
+           IF L-Fst-Ctl NOT ZERO
+               DISPLAY "Erreur ecriture fichier controle = " L-Fst-Ctl
+           END-IF
+
       * Fermeture de tous les fichiers
 
            CLOSE PANIER
            CLOSE PANPRD
            CLOSE Sor-Panier
            CLOSE Erreur-Paniers
+           CLOSE Controle-Totaux
 
       * Display des compteurs et du nombre d'erreurs s'il y en a
 
