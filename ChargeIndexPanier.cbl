@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHARGE-INDEX-PANPRD.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Fichier des paniers avec les produits (séquentiel, entrée) :
+           SELECT PANPRD ASSIGN TO
+               "C:/Users/HP/Downloads/PANPRD.txt"
+                ORGANIZATION       IS LINE SEQUENTIAL
+                FILE STATUS        IS L-Fst-In
+                .
+      *    Fichier indexé miroir, pour la consultation ponctuelle :
+           SELECT Panprd-Index ASSIGN TO
+               "C:/Users/HP/Downloads/PANPRDIDX.dat"
+                ORGANIZATION       IS INDEXED
+                ACCESS MODE        IS SEQUENTIAL
+                RECORD KEY         IS ENR-PANPRD-IDX-CLEF
+                FILE STATUS        IS L-Fst-Idx
+                .
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD PANPRD.
+       01 ENR-PANPRD.
+           05 ENR-PANPRD-CLE-PAN                          PIC X(15).
+           05 ENR-PANPRD-PRD                              PIC X(07).
+           05 ENR-PANPRD-PRIX                             PIC 9(05).
+
+       FD Panprd-Index.
+       01 ENR-PANPRD-IDX.
+           05 ENR-PANPRD-IDX-CLEF.
+               10 ENR-PANPRD-IDX-CLE                      PIC X(15).
+               10 ENR-PANPRD-IDX-SEQ                      PIC 9(05).
+           05 ENR-PANPRD-IDX-PRD                          PIC X(07).
+           05 ENR-PANPRD-IDX-PRIX                         PIC 9(05).
+           05 ENR-PANPRD-IDX-DOUBLON                      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+      * Variables File status
+
+       01 L-Fst-In                                         PIC 99.
+       01 L-Fst-Idx                                         PIC 99.
+
+      * Structure fichier en entrée
+
+       01 WS-ENR-PANPRD.
+           05 WS-ENR-PANPRD-CLE-PAN                        PIC X(15).
+           05 WS-ENR-PANPRD-PRD                            PIC X(07).
+           05 WS-ENR-PANPRD-PRIX                           PIC 9(05).
+
+      * Booléen pour tester la fin de lecture :
+
+       01 Lec-Fic-PANPRD-Fin                               PIC 9.
+           88 Lec-Fic-PANPRD-Fin-Oui                       VALUE 1.
+           88 Lec-Fic-PANPRD-Fin-Non                       VALUE 0.
+
+      * Clé du panier précédent et numéro de séquence dans le panier
+
+       01 WS-CLE-PRECEDENTE                                PIC X(15).
+       01 WS-SEQ-PRD                                       PIC 9(05).
+
+      * Produits déjà rencontrés dans le panier en cours, pour signaler
+      * dans l'index les mêmes doublons de produit que ceux exclus du
+      * total par le traitement paniers :
+
+       01 WS-TAB-PRD.
+           05 WS-TAB-PRD-ITEM        OCCURS 99 TIMES       PIC X(07).
+
+       01 WS-NBR-PRD                                       PIC 9(02).
+       01 WS-IDX-PRD                                       PIC 9(03).
+
+       01 WS-PRD-TROUVE                                    PIC 9.
+           88 WS-PRD-TROUVE-OUI                            VALUE 1.
+           88 WS-PRD-TROUVE-NON                            VALUE 0.
+
+      * Compteurs
+
+       01 CPT-LUS                                          PIC 9(10).
+       01 CPT-CHARGES                                      PIC 9(10).
+       01 CPT-DOUBLONS                                     PIC 9(10).
+
+       PROCEDURE DIVISION.
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION             THRU FIN-INITIALISATION
+
+           PERFORM Traitement                 THRU FIN-Traitement
+
+           PERFORM FIN                        THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+           DISPLAY '***************************************************'
+           DISPLAY '***  CHARGEMENT DU FICHIER INDEXE PANPRD      ***'
+           DISPLAY '***************************************************'
+
+           INITIALIZE CPT-LUS  CPT-CHARGES  CPT-DOUBLONS
+                      WS-CLE-PRECEDENTE  WS-SEQ-PRD
+                      WS-TAB-PRD  WS-NBR-PRD
+                      L-Fst-In  L-Fst-Idx
+                      WS-ENR-PANPRD
+
+           SET Lec-Fic-PANPRD-Fin-Non   TO TRUE
+
+           OPEN INPUT   PANPRD
+           OPEN OUTPUT  Panprd-Index
+
+           PERFORM LECTURE-PANPRD       THRU FIN-LECTURE-PANPRD
+           .
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ************
+       Traitement.
+      ************
+           PERFORM UNTIL Lec-Fic-PANPRD-Fin-Oui
+                   PERFORM Charge-Ligne-Index
+                                        THRU FIN-Charge-Ligne-Index
+           END-PERFORM
+           .
+      ****************
+       FIN-Traitement. EXIT.
+      ****************
+
+      *-----------------------------------------------------------------
+      *******************
+       LECTURE-PANPRD.
+      *******************
+           READ PANPRD
+           AT END
+               SET Lec-Fic-PANPRD-Fin-Oui  TO TRUE
+           NOT AT END
+               IF L-Fst-In NOT = ZERO
+                   DISPLAY 'Erreur lecture fichier PANPRD =' L-Fst-In
+               END-IF
+               MOVE ENR-PANPRD            TO WS-ENR-PANPRD
+               ADD 1                      TO CPT-LUS
+           END-READ
+           .
+      *******************
+       FIN-LECTURE-PANPRD. EXIT.
+      *******************
+
+      *-----------------------------------------------------------------
+      ***********************
+       Charge-Ligne-Index.
+      ***********************
+           IF WS-ENR-PANPRD-CLE-PAN = WS-CLE-PRECEDENTE
+               ADD 1                     TO WS-SEQ-PRD
+           ELSE
+               MOVE WS-ENR-PANPRD-CLE-PAN TO WS-CLE-PRECEDENTE
+               MOVE 1                     TO WS-SEQ-PRD
+               INITIALIZE WS-TAB-PRD
+               MOVE 0                     TO WS-NBR-PRD
+           END-IF
+
+           PERFORM VERIF-DOUBLON         THRU FIN-VERIF-DOUBLON
+
+           MOVE WS-ENR-PANPRD-CLE-PAN    TO ENR-PANPRD-IDX-CLE
+           MOVE WS-SEQ-PRD               TO ENR-PANPRD-IDX-SEQ
+           MOVE WS-ENR-PANPRD-PRD        TO ENR-PANPRD-IDX-PRD
+           MOVE WS-ENR-PANPRD-PRIX       TO ENR-PANPRD-IDX-PRIX
+
+           IF WS-PRD-TROUVE-OUI
+      *        Même doublon de produit dans ce panier que celui exclu
+      *        du total par le traitement paniers : signalé à l'index
+      *        pour que la consultation l'exclue pareillement.
+               MOVE 'D'                  TO ENR-PANPRD-IDX-DOUBLON
+               ADD 1                     TO CPT-DOUBLONS
+           ELSE
+               MOVE SPACE                TO ENR-PANPRD-IDX-DOUBLON
+               IF WS-NBR-PRD < 99
+                   ADD 1                 TO WS-NBR-PRD
+                   MOVE WS-ENR-PANPRD-PRD
+                                    TO WS-TAB-PRD-ITEM (WS-NBR-PRD)
+               END-IF
+           END-IF
+
+           WRITE ENR-PANPRD-IDX
+           IF L-Fst-Idx NOT = ZERO
+               DISPLAY 'Erreur ecriture fichier indexe =' L-Fst-Idx
+           ELSE
+               ADD 1 TO CPT-CHARGES
+           END-IF
+
+           PERFORM LECTURE-PANPRD        THRU FIN-LECTURE-PANPRD
+           .
+      ***************************
+       FIN-Charge-Ligne-Index. EXIT.
+      ***************************
+
+      *-----------------------------------------------------------------
+      *****************
+       VERIF-DOUBLON.
+      *****************
+           SET WS-PRD-TROUVE-NON TO TRUE
+           MOVE 1                TO WS-IDX-PRD
+           PERFORM UNTIL WS-IDX-PRD > WS-NBR-PRD OR WS-PRD-TROUVE-OUI
+               IF WS-TAB-PRD-ITEM (WS-IDX-PRD) = WS-ENR-PANPRD-PRD
+                   SET WS-PRD-TROUVE-OUI TO TRUE
+               END-IF
+               ADD 1 TO WS-IDX-PRD
+           END-PERFORM
+           .
+      *********************
+       FIN-VERIF-DOUBLON. EXIT.
+      *********************
+
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           CLOSE PANPRD
+           CLOSE Panprd-Index
+
+           DISPLAY "Nombre de lignes PANPRD lues     : " CPT-LUS
+           DISPLAY "Nombre de lignes chargees a l'index : " CPT-CHARGES
+           DISPLAY "Nombre de doublons signales : " CPT-DOUBLONS
+           DISPLAY 'Fin de chargement'
+           .
+      **********
+       FIN-FIN.  EXIT.
+      **********
+       END PROGRAM CHARGE-INDEX-PANPRD.
+      *-----------------------------------------------------------------
