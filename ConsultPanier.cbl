@@ -0,0 +1,199 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONSULT-PANIER.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+      *    Fichier indexé miroir de PANPRD, pour consultation directe :
+           SELECT Panprd-Index ASSIGN TO
+               "C:/Users/HP/Downloads/PANPRDIDX.dat"
+                ORGANIZATION       IS INDEXED
+                ACCESS MODE        IS DYNAMIC
+                RECORD KEY         IS ENR-PANPRD-IDX-CLEF
+                FILE STATUS        IS L-Fst-Idx
+                .
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD Panprd-Index.
+       01 ENR-PANPRD-IDX.
+           05 ENR-PANPRD-IDX-CLEF.
+               10 ENR-PANPRD-IDX-CLE                      PIC X(15).
+               10 ENR-PANPRD-IDX-SEQ                      PIC 9(05).
+           05 ENR-PANPRD-IDX-PRD                          PIC X(07).
+           05 ENR-PANPRD-IDX-PRIX                         PIC 9(05).
+           05 ENR-PANPRD-IDX-DOUBLON                      PIC X(01).
+
+       WORKING-STORAGE SECTION.
+
+      * Variable File status
+
+       01 L-Fst-Idx                                         PIC 99.
+
+      * Clé panier saisie par l'opérateur, et sentinelle de fin
+
+       01 WS-CLE-SAISIE                                    PIC X(15).
+       01 WS-CLE-FIN-SAISIE                                PIC X(15)
+                                                     VALUE 'FIN'.
+
+      * Booléens de pilotage de la consultation
+
+       01 WS-FIN-SAISIE                                    PIC 9.
+           88 WS-FIN-SAISIE-OUI                            VALUE 1.
+           88 WS-FIN-SAISIE-NON                             VALUE 0.
+
+       01 WS-FIN-PANIER                                    PIC 9.
+           88 WS-FIN-PANIER-OUI                            VALUE 1.
+           88 WS-FIN-PANIER-NON                             VALUE 0.
+
+      * Total courant du panier consulté et nombre de lignes trouvées
+
+       01 WS-TOTAL-PANIER                                  PIC 9(07).
+       01 WS-NBR-LIGNES                                    PIC 9(03).
+
+       PROCEDURE DIVISION.
+
+      ****************
+       MAIN-PROCEDURE.
+      ****************
+
+           PERFORM INITIALISATION             THRU FIN-INITIALISATION
+
+           PERFORM Traitement                 THRU FIN-Traitement
+
+           PERFORM FIN                        THRU FIN-FIN
+
+           GOBACK
+           .
+
+      *-----------------------------------------------------------------
+      *****************
+       INITIALISATION.
+      *****************
+           DISPLAY '***************************************************'
+           DISPLAY '***     CONSULTATION PANIER (ad hoc)          ***'
+           DISPLAY '***************************************************'
+
+           INITIALIZE WS-CLE-SAISIE  L-Fst-Idx
+           SET WS-FIN-SAISIE-NON TO TRUE
+
+           OPEN I-O Panprd-Index
+           IF L-Fst-Idx NOT = ZERO
+               DISPLAY "Erreur ouverture fichier indexe =" L-Fst-Idx
+               SET WS-FIN-SAISIE-OUI TO TRUE
+           END-IF
+           .
+      ********************
+       FIN-INITIALISATION. EXIT.
+      ********************
+      *-----------------------------------------------------------------
+      ************
+       Traitement.
+      ************
+           PERFORM UNTIL WS-FIN-SAISIE-OUI
+                   PERFORM Consulter-Un-Panier THRU
+                                               FIN-Consulter-Un-Panier
+           END-PERFORM
+           .
+      ****************
+       FIN-Traitement. EXIT.
+      ****************
+
+      *-----------------------------------------------------------------
+      ***********************
+       Consulter-Un-Panier.
+      ***********************
+           DISPLAY ' '
+           DISPLAY "Entrez la cle du panier (ou 'FIN' pour terminer) :"
+           ACCEPT WS-CLE-SAISIE FROM CONSOLE
+
+           IF WS-CLE-SAISIE = WS-CLE-FIN-SAISIE
+               SET WS-FIN-SAISIE-OUI TO TRUE
+           ELSE
+               PERFORM Afficher-Panier THRU FIN-Afficher-Panier
+           END-IF
+           .
+      ***************************
+       FIN-Consulter-Un-Panier. EXIT.
+      ***************************
+
+      *-----------------------------------------------------------------
+      *******************
+       Afficher-Panier.
+      *******************
+           INITIALIZE WS-TOTAL-PANIER  WS-NBR-LIGNES
+           SET WS-FIN-PANIER-NON TO TRUE
+
+           MOVE WS-CLE-SAISIE          TO ENR-PANPRD-IDX-CLE
+           MOVE 1                      TO ENR-PANPRD-IDX-SEQ
+
+           START Panprd-Index KEY IS >= ENR-PANPRD-IDX-CLEF
+               INVALID KEY
+                   SET WS-FIN-PANIER-OUI TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-FIN-PANIER-OUI
+                   PERFORM Lire-Ligne-Panier THRU FIN-Lire-Ligne-Panier
+           END-PERFORM
+
+           IF WS-NBR-LIGNES = ZERO
+               DISPLAY "Panier " WS-CLE-SAISIE " introuvable."
+           ELSE
+               DISPLAY "Panier " WS-CLE-SAISIE " - "
+                                       WS-NBR-LIGNES " ligne(s)"
+               DISPLAY "Total courant : " WS-TOTAL-PANIER
+           END-IF
+           .
+      ***********************
+       FIN-Afficher-Panier. EXIT.
+      ***********************
+
+      *-----------------------------------------------------------------
+      ***********************
+       Lire-Ligne-Panier.
+      ***********************
+           READ Panprd-Index NEXT RECORD
+               AT END
+                   SET WS-FIN-PANIER-OUI TO TRUE
+           END-READ
+
+           IF WS-FIN-PANIER-NON
+               IF ENR-PANPRD-IDX-CLE NOT = WS-CLE-SAISIE
+                   SET WS-FIN-PANIER-OUI TO TRUE
+               ELSE
+                   ADD 1                       TO WS-NBR-LIGNES
+                   IF ENR-PANPRD-IDX-DOUBLON = 'D'
+      *                Doublon exclu du total, comme au traitement
+      *                paniers qui a produit cet index.
+                       DISPLAY "   " ENR-PANPRD-IDX-PRD " : "
+                               ENR-PANPRD-IDX-PRIX
+                               " (doublon, exclu du total)"
+                   ELSE
+                       ADD ENR-PANPRD-IDX-PRIX TO WS-TOTAL-PANIER
+                       DISPLAY "   " ENR-PANPRD-IDX-PRD " : "
+                                               ENR-PANPRD-IDX-PRIX
+                   END-IF
+               END-IF
+           END-IF
+           .
+      ***********************
+       FIN-Lire-Ligne-Panier. EXIT.
+      ***********************
+
+      *-----------------------------------------------------------------
+      ******
+       FIN.
+      ******
+
+           CLOSE Panprd-Index
+
+           DISPLAY 'Fin de consultation'
+           .
+      **********
+       FIN-FIN.  EXIT.
+      **********
+       END PROGRAM CONSULT-PANIER.
+      *-----------------------------------------------------------------
